@@ -1,7 +1,7 @@
 *> Rabia Qureshi
 *> 1046427
 *> March 25, 2022
-*> Program to determine the validity of 10-digit ISBNs from a file
+*> Program to determine the validity of 10-digit and 13-digit ISBNs from a file
 
 identification division.
 program-id. isbn.
@@ -11,35 +11,122 @@ input-output section.
 file-control.
 select input-file assign to dynamic ws-fname
     organization is line sequential.
- 
+select report-file assign to dynamic ws-report-fname
+    organization is line sequential.
+select corrected-file assign to dynamic ws-corrected-fname
+    organization is line sequential.
+select checkpoint-file assign to dynamic ws-checkpoint-fname
+    organization is line sequential.
+*> writeCheckpoint writes each new checkpoint value to this side file, then
+*> renames it over checkpoint-file, so an update can never be observed as a
+*> truncated/empty checkpoint-file if a crash lands mid-write
+select checkpoint-tmp-file assign to dynamic ws-checkpoint-tmp-fname
+    organization is line sequential.
+select valid-file assign to dynamic ws-valid-fname
+    organization is line sequential.
+select invalid-file assign to dynamic ws-invalid-fname
+    organization is line sequential.
+select master-file assign to dynamic ws-master-fname
+    organization is line sequential.
+
 data division.
 file section.
 fd input-file.
 01 record-read.
-   02 line-read            pic x(10).
+   02 line-read            pic x(13). *> wide enough to hold a 10-digit or 13-digit ISBN
+
+fd report-file.
+01 report-record           pic x(200).
+
+fd corrected-file.
+01 corrected-record        pic x(13).
+
+fd checkpoint-file.
+01 checkpoint-record       pic 9(4). *> last ISBN-LIST index fully evaluated by evaluateISBN
+
+fd checkpoint-tmp-file.
+01 checkpoint-tmp-record   pic 9(4).
+
+fd valid-file.
+01 valid-record            pic x(13). *> ISBNs that came back correct and valid, for the catalog loader
+
+fd invalid-file.
+01 invalid-record          pic x(13). *> ISBNs that failed CHECKALPHA/CHECKSUM, routed back to acquisitions
+
+fd master-file.
+01 master-record.
+    02 master-rec-isbn     pic x(13).
+    02 master-rec-title    pic x(40).
+    02 master-rec-author   pic x(30).
+    02 master-rec-price    pic 9(5)v99.
 
 working-storage section.
 01 ws-fname                pic x(30).
+01 ws-report-fname         pic x(30).
+01 ws-report-ptr           pic 9(3). *> current write position within report-record
+01 ws-corrected-fname      pic x(30).
+*> wide enough for ws-fname's max length (30) plus the ".ckpt" suffix, so a
+*> long input filename can't silently truncate the suffix off and collide
+*> with another batch's checkpoint file
+01 ws-checkpoint-fname     pic x(40).
+01 ws-checkpoint-tmp-fname pic x(45). *> ws-checkpoint-fname plus ".tmp", used by writeCheckpoint's write-then-rename
+01 ws-valid-fname          pic x(30).
+01 ws-invalid-fname        pic x(30).
+01 ws-master-fname         pic x(30).
+01 restart-option          pic x value 'N'. *> 'Y' to resume from the last checkpoint
+01 start-i                 pic 9(4) value 1. *> first index to (re-)display/report this run
+01 ws-corrected-digit      pic 9. *> single-digit form of expected-check for substitution into corrected-record
 01 feof                    pic 9.
-01 i                       pic 9(2). *> iterator for entries
-01 j                       pic 9(2). *> iterator for characters within an entry 
+01 feof2                   pic 9. *> end-of-file switch for master-file
+01 master-file-status      pic 9.
+01 i                       pic 9(4). *> iterator for entries
+01 j                       pic 9(4). *> iterator for characters within an entry
 01 k                       pic 9(2). *> multiplier for ISBN digits when calculating expected check digit
-01 num-entries             pic 9(2).
+01 m                       pic 9(4). *> iterator for master-list entries
+01 num-entries             pic 9(4).
+01 num-master              pic 9(4).
+01 any-new-title           pic 9 value 0. *> 1 if any input ISBN had no master record this run
+01 any-unreferenced        pic 9 value 0. *> 1 if any master record went unreferenced this run
 01 isbn-list.
-    02 isbn-line           occurs 50 times.
-        03 isbn-char       pic x occurs 10 times.
+    02 isbn-line           occurs 1 to 9999 times depending on num-entries.
+        03 isbn-entry.
+            04 isbn-char   pic x occurs 13 times. *> holds either a 10-digit or 13-digit ISBN, left-justified
+        03 isbn-text       redefines isbn-entry pic x(13).
+        03 isbn-len        pic 9(2). *> 10 or 13, set by storeISBNs from the length of the line actually read
 01 flags.                  *> when set to 1, ISBN is automatically incorrect
-    02 has-invalid-alpha   pic 9 occurs 50 times.
-    02 has-invalid-check   pic 9 occurs 50 times.
-    02 has-leading-zero    pic 9 occurs 50 times.
-    02 has-trailing-zero   pic 9 occurs 50 times.
-    02 has-trailing-upperX pic 9 occurs 50 times.
-    02 has-trailing-lowerX pic 9 occurs 50 times.
+    02 has-invalid-alpha   occurs 1 to 9999 times depending on num-entries pic 9.
+    02 has-invalid-check   occurs 1 to 9999 times depending on num-entries pic 9.
+    02 has-leading-zero    occurs 1 to 9999 times depending on num-entries pic 9.
+    02 has-trailing-zero   occurs 1 to 9999 times depending on num-entries pic 9.
+    02 has-trailing-upperX occurs 1 to 9999 times depending on num-entries pic 9.
+    02 has-trailing-lowerX occurs 1 to 9999 times depending on num-entries pic 9.
+    02 has-no-master       occurs 1 to 9999 times depending on num-entries pic 9.
+    02 has-duplicate       occurs 1 to 9999 times depending on num-entries pic 9. *> 1 if an earlier entry in this same batch already carries this ISBN
+01 master-list.             *> title/author/price lookup table, keyed by ISBN, read from master-file
+    02 master-entry        occurs 1 to 9999 times depending on num-master.
+        03 master-fields.
+            04 master-key      pic x(13).
+            04 master-title-t  pic x(40).
+            04 master-author-t pic x(30).
+            04 master-price-t  pic 9(5)v99.
+        03 master-matched  pic 9 value 0. *> 1 if an input ISBN referenced this master record this run
 01 check-vars.             *> one element allocated for every ISBN
-    02 sum-for-check       pic 9(3) occurs 50 times value 0. *> step one of calculating expected check digit value
+    02 sum-for-check       occurs 1 to 9999 times depending on num-entries pic 9(3) value 0. *> step one of calculating expected check digit value
     02 product-for-check   pic 9(3) value 0. *> used to calculate sum-for-check
-    02 mod-for-check       pic 9(2) occurs 50 times value 0. *> step two of calculating expected check digit value
-    02 expected-check      pic 9(2) occurs 50 times value 0.
+    02 mod-for-check       occurs 1 to 9999 times depending on num-entries pic 9(2) value 0. *> step two of calculating expected check digit value
+    02 expected-check      occurs 1 to 9999 times depending on num-entries pic 9(2) value 0.
+01 summary-counts.         *> end-of-run tally of num-entries broken out by flag
+    02 count-invalid-alpha   pic 9(4) value 0.
+    02 count-invalid-check   pic 9(4) value 0.
+    02 count-leading-zero    pic 9(4) value 0.
+    02 count-trailing-zero   pic 9(4) value 0.
+    02 count-trailing-upperX pic 9(4) value 0.
+    02 count-trailing-lowerX pic 9(4) value 0.
+01 dup-vars.                *> working variables for the duplicate-ISBN check
+    02 dup-i               pic 9(4).
+    02 dup-j               pic 9(4).
+    02 dup-start            pic 9(4).
+    02 dup-found            pic 9 value 0. *> 1 if any duplicate was found during this run
 01 file-info.
     02 file-size           pic x(8) comp-x.
     02 file-date.
@@ -63,6 +150,7 @@ working-storage section.
 procedure division.
     perform displayProgramInfo.
     perform readISBN.
+    perform readMasterFile.
     perform evaluateISBN.
     perform displayEndMessage.
 stop run.
@@ -70,14 +158,43 @@ stop run.
 
 evaluateISBN.
     display space.
-    *> loop through the following paragraphs for every ISBN
+    *> loop through the following paragraphs for every ISBN; this pass is
+    *> in-memory only (no file I/O), so it always reruns across the full
+    *> batch even on a restart run rather than skipping ahead to START-I
     perform isValid through checkSUM
         varying i from 1 by 1
         until i > num-entries.
-    *> display ISBN status based on flag status
+    *> flag any ISBNs that appear more than once in this batch. this has to
+    *> run before displayStatus below so has-duplicate(i) is already set
+    *> when the console status line checks it - otherwise the terminal
+    *> transcript would call a rejected duplicate "correct and valid" while
+    *> the report/valid/invalid files (which check has-duplicate) disagree
+    perform checkDuplicates.
+    *> display ISBN status based on flag status, skipping ahead to the last
+    *> checkpointed position on a restart run
     perform displayStatus
-        varying i from 1 by 1
+        varying i from start-i by 1
+        until i > num-entries.
+    *> tally and display the end-of-run summary counts broken out by flag
+    perform displaySummary.
+    *> cross-reference this batch against the master title file
+    perform crossReferenceMaster.
+    perform crossReferenceReport.
+    *> write the audit report, corrected-ISBN, and valid/invalid output for
+    *> each entry, then checkpoint that entry as committed. The checkpoint
+    *> is only advanced after all four output files have actually received
+    *> this entry's data, not by the (always-complete) validation pass above,
+    *> so a crash mid-batch can never leave the checkpoint ahead of what was
+    *> really written to disk.
+    perform writeReportStatus through writeCheckpoint
+        varying i from start-i by 1
         until i > num-entries.
+    close report-file.
+    close corrected-file.
+    close valid-file.
+    close invalid-file.
+    *> run completed cleanly, so there is nothing left to resume next time
+    perform clearCheckpoint.
 
 
 isValid.
@@ -86,7 +203,7 @@ isValid.
     *> set the appropriate flags for any ISBN containing an invalid alphabetic char
     perform checkAlpha
         varying j from 1 by 1
-        until j > 10 or has-invalid-alpha(i) = 1.
+        until j > isbn-len(i) or has-invalid-alpha(i) = 1.
 
 
 *> this paragraph doesn't get called explicitly, but 
@@ -102,30 +219,41 @@ checkLeadingAndTrailingChars.
     if isbn-char(i,1) = 0 then
         move 1 to has-leading-zero(i)
     end-if.
-    if isbn-char(i,10) = 0 then
+    if isbn-char(i,isbn-len(i)) = 0 then
         move 1 to has-trailing-zero(i)
     end-if.
-    if isbn-char(i,10) = 'x' then
+    if isbn-char(i,isbn-len(i)) = 'x' then
         move 1 to has-trailing-lowerX(i)
     end-if.
-    if isbn-char(i,10) = 'X' then
+    if isbn-char(i,isbn-len(i)) = 'X' then
         move 1 to has-trailing-upperX(i)
     end-if.
 
 
 checkSUM.
-    perform calculateExpectedCheck.
-    *> set invalid check flag to 1 when expected check digit doesn't match check digit in ISBN
-    if mod-for-check(i) = 0 and function numval(isbn-char(i,10)) = 0 then
-        move 0 to has-invalid-check(i)
-    else
-        if expected-check(i) = function numval(isbn-char(i,10)) then
-            move 0 to has-invalid-check(i)
-        else if expected-check(i) = 10 and (isbn-char(i,10) = 'X' or = 'x') then
+    *> ISBN-13s use a different weighting/modulus than ISBN-10s, so branch on the length
+    *> recorded for this entry by storeISBNs
+    if isbn-len(i) = 13 then
+        perform calculateExpectedCheck13
+        if expected-check(i) = function numval(isbn-char(i,13)) then
             move 0 to has-invalid-check(i)
         else
             move 1 to has-invalid-check(i)
         end-if
+    else
+        perform calculateExpectedCheck
+        *> set invalid check flag to 1 when expected check digit doesn't match check digit in ISBN
+        if mod-for-check(i) = 0 and function numval(isbn-char(i,10)) = 0 then
+            move 0 to has-invalid-check(i)
+        else
+            if expected-check(i) = function numval(isbn-char(i,10)) then
+                move 0 to has-invalid-check(i)
+            else if expected-check(i) = 10 and (isbn-char(i,10) = 'X' or = 'x') then
+                move 0 to has-invalid-check(i)
+            else
+                move 1 to has-invalid-check(i)
+            end-if
+        end-if
     end-if.
 
 
@@ -140,26 +268,60 @@ calculateExpectedCheck.
     end-perform.
     *> STEP 2: calculate remainder on division of sum by 11
     compute mod-for-check(i) = function mod(sum-for-check(i),11). *> if 0, check digit is expected to be 0 as well
+    *> STEP 3: get expected check digit. normalize mod 11 so a weighted sum
+    *> that's already a multiple of 11 (mod-for-check = 0) yields an expected
+    *> check digit of 0, not 11 - without this, EXPECTED-CHECK(I) held the
+    *> literal value 11 in that case, which is neither a valid check digit
+    *> nor handled by the PIC 10 = 'X' special case, and truncated silently
+    *> to 1 wherever it was moved into a PIC 9 field (e.g. WRITECORRECTEDISBN)
+    compute expected-check(i) = function mod(11 - mod-for-check(i), 11).
+
+
+*> ISBN-13 equivalent of calculateExpectedCheck: alternating x1/x3 weights over the
+*> first 12 digits, mod 10, instead of the ISBN-10 mod-11 weighting
+calculateExpectedCheck13.
+    *> STEP 1: calculate sum of the products of all digits multiplied by their alternating weight
+    move 0 to sum-for-check(i).
+    perform varying j from 1 by 1 until j > 12
+        if function mod(j,2) = 1 then
+            move 1 to k
+        else
+            move 3 to k
+        end-if
+        compute product-for-check = k * function numval(isbn-char(i,j))
+        compute sum-for-check(i) = sum-for-check(i) + product-for-check
+    end-perform.
+    *> STEP 2: calculate remainder on division of sum by 10
+    compute mod-for-check(i) = function mod(sum-for-check(i),10).
     *> STEP 3: get expected check digit
-    compute expected-check(i) = 11 - mod-for-check(i).
+    if mod-for-check(i) = 0 then
+        move 0 to expected-check(i)
+    else
+        compute expected-check(i) = 10 - mod-for-check(i)
+    end-if.
 
 
 checkAlpha.
     if isbn-char(i,j) is alphabetic then
-        if j >= 1 and <= 9 then 
+        *> ISBN-13 has no check-digit letter exception: any alphabetic character is invalid
+        if isbn-len(i) = 13 then
             move 1 to has-invalid-alpha(i)
-        else if j = 10 *> check digit
-            if isbn-char(i,j) not = "X" and not = "x" then
+        else
+            if j >= 1 and <= 9 then
                 move 1 to has-invalid-alpha(i)
+            else if j = 10 *> check digit
+                if isbn-char(i,j) not = "X" and not = "x" then
+                    move 1 to has-invalid-alpha(i)
+                end-if
             end-if
         end-if
     end-if.
 
 
 displayStatus.
-    display isbn-line(i) with no advancing
+    display isbn-text(i)(1:isbn-len(i)) with no advancing
     if has-invalid-alpha(i) = 1 then
-        if isbn-char(i,10) is alphabetic and (isbn-char(i,10) is not = 'X' and not = 'x') then
+        if isbn-char(i,isbn-len(i)) is alphabetic and (isbn-len(i) = 13 or (isbn-char(i,isbn-len(i)) is not = 'X' and not = 'x')) then
             display " incorrect, contains a non-digit/X in check digit"
         else
             display " incorrect, contains a non-digit"
@@ -167,6 +329,12 @@ displayStatus.
     else if has-invalid-check(i) = 1 then
         *> 'invalid' is used when there is an unexpected check digit
         display " correct, but not valid (invalid check digit)"
+    *> mirrors writeReportStatus: a structurally/checksum-valid ISBN that
+    *> repeats an earlier line in this batch is still routed to
+    *> invalid-file by writeValidOrInvalid, so the console transcript
+    *> should say so too instead of calling it "correct and valid"
+    else if has-duplicate(i) = 1 then
+        display " correct, but not valid (duplicate of an earlier line in this batch)"
     else
         perform displayCorrectAndValid
     end-if.
@@ -193,14 +361,345 @@ displayCorrectAndValid.
     display space.
 
 
+*> tallies num-entries against each flag and displays the end-of-run summary.
+*> intentionally tallies the full 1..num-entries range rather than skipping
+*> ahead to start-i on a restart: the tally is in-memory and display-only
+*> (no file I/O to redo), and a "summary so far" over just the tail of a
+*> resumed batch would misreport totals for entries already handled earlier
+displaySummary.
+    move 0 to count-invalid-alpha.
+    move 0 to count-invalid-check.
+    move 0 to count-leading-zero.
+    move 0 to count-trailing-zero.
+    move 0 to count-trailing-upperX.
+    move 0 to count-trailing-lowerX.
+    perform tallySummary
+        varying i from 1 by 1
+        until i > num-entries.
+    display space.
+    display "------------------------------".
+    display "Summary (" num-entries " ISBNs total):".
+    display "  invalid alpha character : " count-invalid-alpha.
+    display "  invalid check digit     : " count-invalid-check.
+    display "  leading zero            : " count-leading-zero.
+    display "  trailing zero           : " count-trailing-zero.
+    display "  trailing uppercase X    : " count-trailing-upperX.
+    display "  trailing lowercase x    : " count-trailing-lowerX.
+    display "------------------------------".
+
+*> accumulates the per-flag counts for one ISBN entry into summary-counts
+tallySummary.
+    if has-invalid-alpha(i) = 1 then
+        add 1 to count-invalid-alpha
+    end-if.
+    if has-invalid-check(i) = 1 then
+        add 1 to count-invalid-check
+    end-if.
+    if has-leading-zero(i) = 1 then
+        add 1 to count-leading-zero
+    end-if.
+    if has-trailing-zero(i) = 1 then
+        add 1 to count-trailing-zero
+    end-if.
+    if has-trailing-upperX(i) = 1 then
+        add 1 to count-trailing-upperX
+    end-if.
+    if has-trailing-lowerX(i) = 1 then
+        add 1 to count-trailing-lowerX
+    end-if.
+
+
+*> compares every ISBN-LINE entry against every later entry and reports which
+*> line numbers carry a duplicate ISBN, so double-written supplier rows are
+*> caught before the catalog upload runs. Like displaySummary, this
+*> intentionally always scans the full 1..num-entries range regardless of
+*> start-i/restart: it's an in-memory, display-only pass (no file I/O to
+*> redo or re-risk), and a duplicate pair spanning the restart boundary
+*> (one copy before start-i, one after) would go unreported if this skipped
+*> ahead
+checkDuplicates.
+    move 0 to dup-found.
+    perform varying dup-i from 1 by 1 until dup-i > num-entries
+        move 0 to has-duplicate(dup-i)
+    end-perform.
+    display space.
+    display "------------------------------".
+    display "Duplicate check:".
+    perform varying dup-i from 1 by 1 until dup-i > num-entries
+        compute dup-start = dup-i + 1
+        perform varying dup-j from dup-start by 1 until dup-j > num-entries
+            if isbn-len(dup-i) = isbn-len(dup-j)
+                and isbn-text(dup-i)(1:isbn-len(dup-i)) = isbn-text(dup-j)(1:isbn-len(dup-j))
+            then
+                display "  line " dup-j " (" isbn-text(dup-j)(1:isbn-len(dup-j)) ") duplicates line " dup-i
+                *> only the later occurrence is flagged, so the first copy of
+                *> an ISBN still sails through normally and only the repeat(s)
+                *> get routed to invalid-file by writeValidOrInvalid/writeReportStatus
+                move 1 to has-duplicate(dup-j)
+                move 1 to dup-found
+            end-if
+        end-perform
+    end-perform.
+    if dup-found = 0 then
+        display "  no duplicates found"
+    end-if.
+    display "------------------------------".
+
+
+*> compares every input ISBN against the master-list lookup table, marking
+*> which input ISBNs have no master record and which master records went
+*> unreferenced by this batch
+crossReferenceMaster.
+    perform varying m from 1 by 1 until m > num-master
+        move 0 to master-matched(m)
+    end-perform.
+    perform varying i from 1 by 1 until i > num-entries
+        move 1 to has-no-master(i)
+        perform varying m from 1 by 1 until m > num-master
+            if function trim(master-key(m)) = isbn-text(i)(1:isbn-len(i)) then
+                move 0 to has-no-master(i)
+                move 1 to master-matched(m)
+            end-if
+        end-perform
+    end-perform.
+
+
+*> reports new titles (input ISBNs with no master record) and reconciliation
+*> gaps (master records never referenced by this batch)
+crossReferenceReport.
+    move 0 to any-new-title.
+    move 0 to any-unreferenced.
+    display space.
+    display "------------------------------".
+    display "ISBNs in this batch with no master record (likely new titles):".
+    perform varying i from 1 by 1 until i > num-entries
+        if has-no-master(i) = 1 then
+            display "  line " i " (" isbn-text(i)(1:isbn-len(i)) ")"
+            move 1 to any-new-title
+        end-if
+    end-perform.
+    if any-new-title = 0 then
+        display "  none - every ISBN in this batch matched a master record"
+    end-if.
+    display space.
+    display "Master records not referenced by this batch (stock with no order line this cycle):".
+    perform varying m from 1 by 1 until m > num-master
+        if master-matched(m) = 0 then
+            display "  " function trim(master-key(m)) " - " function trim(master-title-t(m))
+            move 1 to any-unreferenced
+        end-if
+    end-perform.
+    if any-unreferenced = 0 then
+        display "  none - every master record was referenced by this batch"
+    end-if.
+    display "------------------------------".
+
+
+*> writes the same per-ISBN status line that displayStatus shows on the terminal
+*> to the audit report file, so the run leaves behind a persisted record
+writeReportStatus.
+    move spaces to report-record.
+    move 1 to ws-report-ptr.
+    string isbn-text(i)(1:isbn-len(i)) delimited by size
+        into report-record
+        with pointer ws-report-ptr.
+    if has-invalid-alpha(i) = 1 then
+        if isbn-char(i,isbn-len(i)) is alphabetic and (isbn-len(i) = 13 or (isbn-char(i,isbn-len(i)) is not = 'X' and not = 'x')) then
+            string " incorrect, contains a non-digit/X in check digit" delimited by size
+                into report-record
+                with pointer ws-report-ptr
+        else
+            string " incorrect, contains a non-digit" delimited by size
+                into report-record
+                with pointer ws-report-ptr
+        end-if
+    else if has-invalid-check(i) = 1 then
+        string " correct, but not valid (invalid check digit)" delimited by size
+            into report-record
+            with pointer ws-report-ptr
+    *> a structurally/checksum-valid ISBN that repeats an earlier line in this
+    *> same batch is still routed to invalid-file by writeValidOrInvalid, so
+    *> say so here rather than reporting it as plain "correct and valid"
+    else if has-duplicate(i) = 1 then
+        string " correct, but not valid (duplicate of an earlier line in this batch)" delimited by size
+            into report-record
+            with pointer ws-report-ptr
+    else
+        perform writeReportCorrectAndValid
+    end-if.
+    write report-record.
+
+
+*> for an ISBN that is structurally fine except for a bad check digit, write a
+*> corrected copy (EXPECTED-CHECK substituted for the original check digit) to
+*> the corrected-file so obvious check-digit typos can be bulk-fixed
+writeCorrectedISBN.
+    if has-invalid-alpha(i) = 0 and has-invalid-check(i) = 1 then
+        move spaces to corrected-record
+        move isbn-text(i) to corrected-record
+        if expected-check(i) = 10 then
+            move 'X' to corrected-record(isbn-len(i):1)
+        else
+            move expected-check(i) to ws-corrected-digit
+            move ws-corrected-digit to corrected-record(isbn-len(i):1)
+        end-if
+        write corrected-record
+    end-if.
+
+
+*> routes each ISBN to the valid-file (feeds the catalog loader) or the
+*> invalid-file (routed back to acquisitions), based on the same flags
+*> displayStatus uses to report pass/fail. a repeat of an earlier line in
+*> this batch (has-duplicate) is routed to invalid-file even when it is
+*> otherwise structurally/checksum valid, so the catalog loader never sees
+*> the same ISBN twice out of one batch
+writeValidOrInvalid.
+    if has-invalid-alpha(i) = 0 and has-invalid-check(i) = 0 and has-duplicate(i) = 0 then
+        move spaces to valid-record
+        move isbn-text(i) to valid-record
+        write valid-record
+    else
+        move spaces to invalid-record
+        move isbn-text(i) to invalid-record
+        write invalid-record
+    end-if.
+
+
+*> checkpoints entry I after writeReportStatus/writeCorrectedISBN/
+*> writeValidOrInvalid have all actually written this entry's output, so the
+*> checkpoint never gets ahead of what is really on disk. this runs after
+*> EVERY entry, not on an interval: report/corrected/valid/invalid-file are
+*> each appended to on restart (OPEN EXTEND), so any gap between the
+*> checkpoint and the true per-file high-water mark would re-append an
+*> already-written line on the next restart - duplicating it in valid-file/
+*> invalid-file (feeding the req 008 catalog loader) or corrected-file
+*> (feeding the req 004 bulk-fix load) in a way the in-memory, single-run
+*> checkDuplicates check has no way to catch, since it can't see what a
+*> prior partial run already wrote to disk. this paragraph doesn't get
+*> called explicitly, but running `perform writeReportStatus through
+*> writeCheckpoint` in evaluateISBN lets it run every iteration of the
+*> output-writing loop, same as checkLeadingAndTrailingChars does for the
+*> validation loop above.
+*>
+*> the new value is written to CHECKPOINT-TMP-FILE (a separate file) and
+*> then renamed over the real checkpoint path, rather than writing
+*> checkpoint-file directly: OPEN OUTPUT truncates its target to 0 bytes the
+*> instant it opens, so writing the live checkpoint path in place leaves a
+*> window where a crash after the truncate but before WRITE/CLOSE completes
+*> leaves behind an empty checkpoint file. LOADCHECKPOINT reads an empty
+*> file as "no progress yet" and restarts from entry 1, which - because
+*> output is appended, not overwritten, on restart - re-appends a full
+*> second copy of the entire batch rather than just the one in-flight entry.
+*> CBL_RENAME_FILE is a single filesystem operation, so a crash can only
+*> ever be observed as either the old checkpoint value (rename hadn't
+*> happened yet) or the new one (rename completed) - never an empty file.
+writeCheckpoint.
+    open output checkpoint-tmp-file.
+    write checkpoint-tmp-record from i.
+    close checkpoint-tmp-file.
+    call "CBL_RENAME_FILE" using ws-checkpoint-tmp-fname ws-checkpoint-fname.
+
+
+*> report-file equivalent of displayCorrectAndValid
+writeReportCorrectAndValid.
+    string " correct and valid" delimited by size
+        into report-record
+        with pointer ws-report-ptr.
+    if has-leading-zero(i) = 1 or has-trailing-zero(i) = 1 or has-trailing-lowerX(i) = 1 or has-trailing-upperX(i) = 1 then
+        string " with" delimited by size
+            into report-record
+            with pointer ws-report-ptr
+        if has-leading-zero(i) = 1 then
+            string " [leading zero]" delimited by size
+                into report-record
+                with pointer ws-report-ptr
+        end-if
+        if has-trailing-zero(i) = 1 then
+            string " [trailing zero]" delimited by size
+                into report-record
+                with pointer ws-report-ptr
+        end-if
+        if has-trailing-lowerX(i) = 1 then
+            string " [trailing lowercase x]" delimited by size
+                into report-record
+                with pointer ws-report-ptr
+        end-if
+        if has-trailing-upperX(i) = 1 then
+            string " [trailing uppercase X]" delimited by size
+                into report-record
+                with pointer ws-report-ptr
+        end-if
+    end-if.
+
+
 readISBN.
     *> perform error checking for invalid input filename
     move 1 to file-status.
     display space.
+    *> allow the input filename to be supplied as a batch parameter (e.g. from JCL),
+    *> so this can run unattended in a scheduler; fall back to the prompt if absent
+    *> or if the supplied filename doesn't exist
+    accept ws-fname from environment "ISBN_INPUT_FILE".
+    if ws-fname not = spaces then
+        perform checkFileExists
+        *> a batch parameter is either right or wrong - there's no one at an
+        *> interactive prompt to retry it, so a bad ISBN_INPUT_FILE aborts
+        *> the run instead of falling into getFilename's ACCEPT loop, which
+        *> would spin forever re-reading an unchanged/blank value off a
+        *> scheduler's closed stdin
+        if file-status not = 0 then
+            display "Error: ISBN_INPUT_FILE (" function trim(ws-fname) ") does not exist. Aborting."
+            move 16 to return-code
+            stop run
+        end-if
+    end-if.
     perform getFilename until file-status=0.
+    perform deriveCheckpointFilename.
+    perform getRestartOption.
+    perform loadCheckpoint.
+    perform getReportFilename.
+    perform getCorrectedFilename.
+    perform getValidFilename.
+    perform getInvalidFilename.
     *> open and read input file
     move 1 to num-entries.
     open input input-file.
+    *> on a restart, append to the existing output files instead of
+    *> truncating them, so the prior partial run's output is preserved;
+    *> but a restart can be requested when an earlier run crashed before
+    *> ever creating one of these files, so check existence first and fall
+    *> back to OPEN OUTPUT rather than abending on OPEN EXTEND status 35
+    if restart-option = 'Y' or restart-option = 'y' then
+        call "CBL_CHECK_FILE_EXIST" using ws-report-fname file-info
+        if return-code = 0 then
+            open extend report-file
+        else
+            open output report-file
+        end-if
+        call "CBL_CHECK_FILE_EXIST" using ws-corrected-fname file-info
+        if return-code = 0 then
+            open extend corrected-file
+        else
+            open output corrected-file
+        end-if
+        call "CBL_CHECK_FILE_EXIST" using ws-valid-fname file-info
+        if return-code = 0 then
+            open extend valid-file
+        else
+            open output valid-file
+        end-if
+        call "CBL_CHECK_FILE_EXIST" using ws-invalid-fname file-info
+        if return-code = 0 then
+            open extend invalid-file
+        else
+            open output invalid-file
+        end-if
+    else
+        open output report-file
+        open output corrected-file
+        open output valid-file
+        open output invalid-file
+    end-if.
     perform storeISBNs until feof=1.
     close input-file.
     subtract 1 from num-entries.
@@ -210,11 +709,167 @@ readISBN.
 storeISBNs.
     read input-file at end move 1 to feof
         not at end
-            move record-read to isbn-line(num-entries)
+            move record-read to isbn-text(num-entries)
+            *> a 10-digit ISBN leaves positions 11-13 blank; a 13-digit ISBN fills them
+            if isbn-char(num-entries,11) = space then
+                move 10 to isbn-len(num-entries)
+            else
+                move 13 to isbn-len(num-entries)
+            end-if
+            *> NUM-ENTRIES is PIC 9(4) and ISBN-LIST's OCCURS tops out at 9999
+            *> to match, so catch the batch growing past that ceiling here -
+            *> without ON SIZE ERROR, this ADD would otherwise wrap silently
+            *> to 0001 and corrupt ISBN-LIST by writing past its declared
+            *> bound, reproducing the original "blows past the table" defect
+            *> one threshold higher
             add 1 to num-entries
+                on size error
+                    display "Error: input file exceeds the 9999-ISBN batch capacity. Aborting."
+                    move 16 to return-code
+                    stop run
+            end-add
+    end-read.
+
+
+*> prompt for and load the master title file into master-list, so evaluateISBN
+*> can cross-reference this batch against the titles we already carry
+readMasterFile.
+    move 1 to master-file-status.
+    *> allow the master filename to be supplied as a batch parameter too,
+    *> same as ISBN_INPUT_FILE above, so a scheduler run never blocks here
+    accept ws-master-fname from environment "ISBN_MASTER_FILE".
+    if ws-master-fname not = spaces then
+        perform checkMasterFileExists
+        *> same reasoning as ISBN_INPUT_FILE in readISBN: a bad batch
+        *> parameter aborts rather than falling into getMasterFilename's
+        *> ACCEPT loop, which would spin forever with no tty attached
+        if master-file-status not = 0 then
+            display "Error: ISBN_MASTER_FILE (" function trim(ws-master-fname) ") does not exist. Aborting."
+            move 16 to return-code
+            stop run
+        end-if
+    end-if.
+    perform getMasterFilename until master-file-status=0.
+    move 1 to num-master.
+    open input master-file.
+    perform storeMasterRecords until feof2=1.
+    close master-file.
+    subtract 1 from num-master.
+
+
+*> store all master-file records read in into the master-list lookup table
+storeMasterRecords.
+    read master-file at end move 1 to feof2
+        not at end
+            move master-record to master-fields(num-master)
+            *> NUM-MASTER is PIC 9(4) and MASTER-LIST's OCCURS tops out at
+            *> 9999 to match, same as NUM-ENTRIES/ISBN-LIST in storeISBNs -
+            *> without ON SIZE ERROR this ADD would wrap silently to 0001
+            *> once the master file passes 9999 records, corrupting
+            *> MASTER-LIST by writing past its declared bound
+            add 1 to num-master
+                on size error
+                    display "Error: master title file exceeds the 9999-record capacity. Aborting."
+                    move 16 to return-code
+                    stop run
+            end-add
     end-read.
 
 
+getMasterFilename.
+    display "Enter the filename for the master title file: " with no advancing.
+    accept ws-master-fname.
+    perform checkMasterFileExists.
+
+
+checkMasterFileExists.
+    call "CBL_CHECK_FILE_EXIST" using ws-master-fname file-info.
+    move return-code to master-file-status.
+    if return-code not = 0 then
+        display "Error: File does not exist."
+    end-if.
+
+
+*> the checkpoint file rides alongside the input file so a restart run can find
+*> it again without having to ask the user for yet another filename
+deriveCheckpointFilename.
+    move spaces to ws-checkpoint-fname.
+    string function trim(ws-fname) delimited by size
+        ".ckpt" delimited by size
+        into ws-checkpoint-fname.
+    move spaces to ws-checkpoint-tmp-fname.
+    string function trim(ws-checkpoint-fname) delimited by size
+        ".tmp" delimited by size
+        into ws-checkpoint-tmp-fname.
+
+
+getRestartOption.
+    accept restart-option from environment "ISBN_RESTART_OPTION".
+    if restart-option = space then
+        display "Resume from last checkpoint, if any? (Y/N): " with no advancing
+        accept restart-option
+    end-if.
+
+
+*> when restarting, skip ahead to just past the last index evaluateISBN
+*> checkpointed; otherwise start at the beginning as normal
+loadCheckpoint.
+    move 1 to start-i.
+    if restart-option = 'Y' or restart-option = 'y' then
+        call "CBL_CHECK_FILE_EXIST" using ws-checkpoint-fname file-info
+        if return-code = 0 then
+            open input checkpoint-file
+            read checkpoint-file
+                at end
+                    move 0 to checkpoint-record
+            end-read
+            compute start-i = checkpoint-record + 1
+            close checkpoint-file
+        end-if
+    end-if.
+
+
+*> the run completed cleanly, so clear the checkpoint to 0 rather than leaving
+*> behind a stale position that could skip ISBNs on the next fresh run
+clearCheckpoint.
+    open output checkpoint-file.
+    move 0 to checkpoint-record.
+    write checkpoint-record.
+    close checkpoint-file.
+
+
+getReportFilename.
+    accept ws-report-fname from environment "ISBN_REPORT_FILE".
+    if ws-report-fname = spaces then
+        display "Enter the filename to write the evaluation report to: " with no advancing
+        accept ws-report-fname
+    end-if.
+
+
+getCorrectedFilename.
+    accept ws-corrected-fname from environment "ISBN_CORRECTED_FILE".
+    if ws-corrected-fname = spaces then
+        display "Enter the filename to write corrected ISBNs to: " with no advancing
+        accept ws-corrected-fname
+    end-if.
+
+
+getValidFilename.
+    accept ws-valid-fname from environment "ISBN_VALID_FILE".
+    if ws-valid-fname = spaces then
+        display "Enter the filename to write correct and valid ISBNs to: " with no advancing
+        accept ws-valid-fname
+    end-if.
+
+
+getInvalidFilename.
+    accept ws-invalid-fname from environment "ISBN_INVALID_FILE".
+    if ws-invalid-fname = spaces then
+        display "Enter the filename to write invalid ISBNs to: " with no advancing
+        accept ws-invalid-fname
+    end-if.
+
+
 getFilename.
     display "Enter the filename to read ISBNs from: " with no advancing.
     accept ws-fname.
@@ -241,6 +896,6 @@ displayProgramInfo.
     display space.
     display "----------------------".
     display "ISBN-VERIFYING PROGRAM".
-    display "This Cobol program determines the validity of 10-digit ISBNs from".
+    display "This Cobol program determines the validity of 10-digit and 13-digit ISBNs from".
     display "an input text file of your choice.".
     display "----------------------".
